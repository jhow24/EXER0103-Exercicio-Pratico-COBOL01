@@ -19,9 +19,97 @@
       *       DDNAME                                 INCLUDE/BOOK      *
       *      ARQENT01                                  ENT01103
       *      ARQSAI01                                  SAI01103
+      *      ARQSAI02                                  SAI01203
+      *      ARQSAI03                                  SAI01303
+      *      ARQCKPT                                   (CONTROLE)
+      *      ARQREJ01                                  REJ01103
+      *      ARQCAD01                                  CAD01103
+      *      ARQSAI04                                  (RELATORIO)
       *----------------------------------------------------------------*
       *    ROTINAS.....:                                               *
       *                                                                *
+      *----------------------------------------------------------------*
+      *    MANUTENCOES.:                                               *
+      *     DATA       AUTOR          DESCRICAO                        *
+      *     09/08/2026 ARI BORGES     INCLUIDO ARQSAI02 PARA AUDITORIA *
+      *                               DOS FUNCIONARIOS COM CONTROLE    *
+      *                               EXPIRADO (ANTES SO IA PRO LOG).  *
+      *     09/08/2026 ARI BORGES     DATA BASE PASSA A ACEITAR PARM   *
+      *                               (WRK-PARM-DATA-BASE) PARA RODAR  *
+      *                               A EXTRACAO COM DATA RETROATIVA.  *
+      *     09/08/2026 ARI BORGES     INCLUIDO ARQSAI03 COM OS         *
+      *                               FUNCIONARIOS PRESTES A EXPIRAR   *
+      *                               (WRK-DIAS-AVISO DIAS DE JANELA). *
+      *     09/08/2026 ARI BORGES     ARQSAI01 PASSA A LEVAR UM        *
+      *                               REGISTRO TRAILER COM A QTDE      *
+      *                               FINAL DE REGISTROS GRAVADOS.     *
+      *     09/08/2026 ARI BORGES     INCLUIDO SUBTOTAL DE ARQSAI01    *
+      *                               POR ESCRITORIO NO RESUMO FINAL.  *
+      *     09/08/2026 ARI BORGES     INCLUIDO CHECKPOINT/RESTART EM   *
+      *                               ARQCKPT (WRK-PARM-MODO = 'R'     *
+      *                               RETOMA A PARTIR DO ULTIMO PONTO).*
+      *     09/08/2026 ARI BORGES     CAMPOS DO CSV SANITIZADOS PARA   *
+      *                               NAO QUEBRAR COLUNA COM ';' OU    *
+      *                               '"' NO NOME/ESCRITORIO.          *
+      *     09/08/2026 ARI BORGES     INCLUIDA VALIDACAO DA DATA DE    *
+      *                               CONTROLE (DIA/MES/ANO); OS REGS  *
+      *                               COM DATA INVALIDA VAO PARA       *
+      *                               ARQREJ01 EM VEZ DE PROCESSADOS.  *
+      *     09/08/2026 ARI BORGES     INCLUIDO ARQCAD01 (CADASTRO      *
+      *                               INDEXADO POR NOME) E O MODO DE   *
+      *                               CONSULTA PONTUAL (WRK-PARM-MODO  *
+      *                               = 'I') PARA 1 SO FUNCIONARIO.    *
+      *     09/08/2026 ARI BORGES     INCLUIDO ARQSAI04, RELATORIO     *
+      *                               IMPRESSO PAGINADO (QUEBRA POR    *
+      *                               ESCRITORIO) ALTERNATIVO AO CSV,  *
+      *                               SE WRK-PARM-IND-RELAT = 'S'.     *
+      *     09/08/2026 ARI BORGES     PONTO DE CHECKPOINT MOVIDO PARA  *
+      *                               DEPOIS DA CLASSIFICACAO DO       *
+      *                               REGISTRO (3000-PROCESSAR) EM VEZ *
+      *                               DA LEITURA, PARA NAO PERDER O    *
+      *                               REGISTRO NO LIMITE DO CHECKPOINT *
+      *                               EM UM RESTART.                  *
+      *     09/08/2026 ARI BORGES     ERROS NA GERACAO DO RELATORIO    *
+      *                               ORDENADO (3976/3977/3978/3979)   *
+      *                               NAO CHAMAM MAIS 9100-ERROS-      *
+      *                               ARQUIVOS (EVITA REENTRAR EM      *
+      *                               9900-FINALIZAR); USAM DISPLAY DE *
+      *                               DIAGNOSTICO E UM SWITCH QUE       *
+      *                               ENCERRA O LACO DE IMPRESSAO.      *
+      *     09/08/2026 ARI BORGES     9900-FINALIZAR SO GRAVA O        *
+      *                               TRAILER DE ARQSAI01 E GERA O     *
+      *                               RELATORIO IMPRESSO QUANDO O FIM  *
+      *                               E NORMAL; NUM ABORTO POR ERRO DE *
+      *                               ARQUIVO (VIA 9100-ERROS-         *
+      *                               ARQUIVOS) ESSAS DUAS ETAPAS SAO  *
+      *                               PULADAS, E O PROGRAMA SEMPRE     *
+      *                               TERMINA COM STOP RUN.            *
+      *     09/08/2026 ARI BORGES     O CHECKPOINT (ARQCKPT) PASSA A    *
+      *                               LEVAR TAMBEM OS ACUMULADORES DE  *
+      *                               GRAVACAO E A TABELA DE SUBTOTAL  *
+      *                               POR ESCRITORIO, PARA QUE UM      *
+      *                               RESTART RETOME OS TOTAIS REAIS   *
+      *                               DO LOTE, NAO SO OS DA PARTE      *
+      *                               RETOMADA.                       *
+      *     09/08/2026 ARI BORGES     ARQREJ01 PASSA A GRAVAR O NOME    *
+      *                               JA SANITIZADO (WRK-CSV-NM-FUNC)  *
+      *                               EM VEZ DO NOME CRU, PARA NAO      *
+      *                               DESLOCAR AS DEMAIS COLUNAS DO     *
+      *                               CSV QUANDO O NOME TEM ';'/'"'.   *
+      *     09/08/2026 ARI BORGES     RESTART SEM ARQCKPT LEGIVEL       *
+      *                               (OPEN INPUT FALHOU) AGORA ABORTA *
+      *                               O LOTE EM VEZ DE REPROCESSAR      *
+      *                               ARQENT01 DO ZERO POR CIMA DA      *
+      *                               SAIDA JA COMPLETA DE UMA EXECUCAO *
+      *                               ANTERIOR.                        *
+      *     09/08/2026 ARI BORGES     CORRIGIDA A CONDICAO DO BANNER DE *
+      *                               DIAGNOSTICO EM 9100-ERROS-        *
+      *                               ARQUIVOS, QUE SO DISPARAVA        *
+      *                               QUANDO TODOS OS DEMAIS ARQUIVOS   *
+      *                               JA ESTAVAM '00' - AGORA DISPARA  *
+      *                               SE QUALQUER ARQUIVO RELEVANTE     *
+      *                               ESTIVER COM STATUS DIFERENTE DE   *
+      *                               '00'.                            *
       *================================================================*
       *                                                                *
       *================================================================*
@@ -46,6 +134,35 @@
 .
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+      *
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS      IS WRK-FS-ARQSAI02.
+      *
+           SELECT ARQSAI03 ASSIGN       TO UT-S-ARQSAI03
+                      FILE STATUS      IS WRK-FS-ARQSAI03.
+      *
+           SELECT ARQCKPT  ASSIGN       TO UT-S-ARQCKPT
+                      FILE STATUS      IS WRK-FS-ARQCKPT.
+      *
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+      *
+           SELECT ARQCAD01 ASSIGN       TO UT-S-ARQCAD01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS DYNAMIC
+                      RECORD KEY       IS ARQCAD01-NM-FUNC
+                      FILE STATUS      IS WRK-FS-ARQCAD01.
+      *
+           SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04
+                      FILE STATUS      IS WRK-FS-ARQSAI04.
+      *
+           SELECT ARQORD1  ASSIGN       TO UT-S-ARQORD1
+                      FILE STATUS      IS WRK-FS-ARQORD1.
+      *
+           SELECT ARQORD2  ASSIGN       TO UT-S-ARQORD2
+                      FILE STATUS      IS WRK-FS-ARQORD2.
+      *
+           SELECT WRK-SD-RELATORIO ASSIGN TO UT-S-ARQORDS.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -81,6 +198,123 @@
            BLOCK CONTAINS 0 RECORDS.
        01 FD-ARQSAI01             PIC X(97).
 
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE AUDITORIA DOS EXPIRADOS              *
+      *               ORG. SEQUENCIAL   -   LRECL = 97                *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI02             PIC X(97).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE AVISO DOS PRESTES A EXPIRAR          *
+      *               ORG. SEQUENCIAL   -   LRECL = 97                *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI03
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI03             PIC X(97).
+
+      *---------------------------------------------------------------*
+      *   CONTROLE:  ARQUIVO DE CHECKPOINT PARA RESTART. ALEM DA       *
+      *               QUANTIDADE LIDA, CARREGA OS ACUMULADORES DE     *
+      *               GRAVACAO E A TABELA DE SUBTOTAL POR ESCRITORIO, *
+      *               PARA QUE UM RESTART RETOME OS TOTAIS REAIS DO   *
+      *               LOTE, NAO SO OS DA PARTE RETOMADA.              *
+      *               ORG. SEQUENCIAL   -   LRECL = 3536              *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKPT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCKPT              PIC X(3536).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE REJEITADOS (DATA DE CONTROLE INVALIDA)*
+      *               ORG. SEQUENCIAL   -   LRECL = 97                *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREJ01             PIC X(97).
+
+      *---------------------------------------------------------------*
+      *   CONTROLE:  ARQUIVO INDEXADO COMPANHEIRO DO CADASTRO,        *
+      *               CHAVEADO POR NOME DO FUNCIONARIO, PARA CONSULTA *
+      *               PONTUAL (MODO = 'I') SEM RODAR O BATCH COMPLETO.*
+      *               ORG. INDEXADA      -   LRECL = 175               *
+      *---------------------------------------------------------------*
+
+       FD  ARQCAD01
+           LABEL RECORD   IS STANDARD.
+           COPY CAD01103.
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     RELATORIO IMPRESSO (PAGINADO, QUEBRA POR         *
+      *               ESCRITORIO), ALTERNATIVA AO CSV (ARQSAI01),      *
+      *               GERADO QUANDO WRK-PARM-IND-RELATORIO = 'S'.      *
+      *               ORG. SEQUENCIAL   -   LRECL = 133 (1A POSICAO    *
+      *               E O CARACTERE DE CONTROLE DE FORMULARIO - ASA).  *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI04
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI04             PIC X(133).
+
+      *---------------------------------------------------------------*
+      *   CONTROLE:  CANDIDATOS AO RELATORIO IMPRESSO (GRAVADOS NA    *
+      *               PASSADA PRINCIPAL, NA ORDEM DE LEITURA DO       *
+      *               ARQENT01) A SEREM ORDENADOS POR ESCRITORIO POR  *
+      *               3977-GERAR-RELATORIO-ORDENADO.                  *
+      *               ORG. SEQUENCIAL   -   LRECL = 100                *
+      *---------------------------------------------------------------*
+
+       FD  ARQORD1
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 ARQORD1-REG-RELATORIO.
+          05 ARQORD1-NM-ESCRT        PIC X(030).
+          05 ARQORD1-NM-FUNC         PIC X(060).
+          05 ARQORD1-DAT-CNTRL       PIC X(010).
+
+      *---------------------------------------------------------------*
+      *   CONTROLE:  SAIDA DA ORDENACAO (SORT) DE ARQORD1, JA EM      *
+      *               SEQUENCIA DE ESCRITORIO, PARA ALIMENTAR A       *
+      *               IMPRESSAO PAGINADA SEM QUEBRAS FALSAS.          *
+      *               ORG. SEQUENCIAL   -   LRECL = 100                *
+      *---------------------------------------------------------------*
+
+       FD  ARQORD2
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 ARQORD2-REG-RELATORIO.
+          05 ARQORD2-NM-ESCRT        PIC X(030).
+          05 ARQORD2-NM-FUNC         PIC X(060).
+          05 ARQORD2-DAT-CNTRL       PIC X(010).
+
+      *---------------------------------------------------------------*
+      *   CONTROLE:  DESCRITOR DE ORDENACAO (SORT) USADO PARA LEVAR   *
+      *               ARQORD1 A ARQORD2 EM SEQUENCIA DE ESCRITORIO.   *
+      *---------------------------------------------------------------*
+
+       SD  WRK-SD-RELATORIO.
+       01 WRK-SD-REL-REG.
+          05 WRK-SD-REL-NM-ESCRT     PIC X(030).
+          05 WRK-SD-REL-NM-FUNC      PIC X(060).
+          05 WRK-SD-REL-DAT-CNTRL    PIC X(010).
+
       *
       *
       *----------------------------------------------------------------*
@@ -96,12 +330,144 @@
        77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0103'.
        77 ACU-LIDOS-ARQENT01      PIC  9(005) VALUE ZEROS.
        77 ACU-GRAVA-ARQSAI01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQSAI02      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQSAI03      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQREJ01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQSAI04      PIC  9(005) VALUE ZEROS.
        77 WRK-DATA-ENTR-INV       PIC  9(008) VALUE ZEROS.
        77 WRK-DATA-CORRENTE       PIC  9(008) VALUE ZEROS.
+       77 WRK-DIAS-AVISO          PIC  9(003) VALUE 030.
+       77 WRK-DATA-LIMITE-AVISO   PIC  9(008) VALUE ZEROS.
+       77 WRK-DIAS-INT-BASE       PIC  9(007) COMP VALUE ZEROS.
+       77 WRK-QTDE-ESCRT          PIC  9(003) COMP VALUE ZEROS.
+       77 WRK-CKPT-INTERVALO      PIC  9(005) VALUE 00100.
+       77 WRK-CKPT-RESTO          PIC  9(005) VALUE ZEROS.
+       77 WRK-CKPT-QUOCIENTE      PIC  9(008) VALUE ZEROS.
+       77 WRK-DIAS-CNTRL-INV      PIC  9(007) COMP VALUE ZEROS.
+       77 WRK-CKPT-RESTART-QTDE   PIC  9(008) VALUE ZEROS.
+       77 WRK-REL-PAGINA          PIC  9(003) COMP VALUE ZEROS.
+       77 WRK-REL-ESCRT-ANT       PIC  X(030) VALUE SPACES.
+       77 WRK-REL-SW-1A-VEZ       PIC  X(001) VALUE 'S'.
+          88 WRK-REL-1A-VEZ                   VALUE 'S'.
+          88 WRK-REL-NAO-1A-VEZ               VALUE 'N'.
+       77 WRK-SW-RESTART          PIC  X(001) VALUE 'N'.
+          88 WRK-SW-RESTART-ATIVO             VALUE 'S'.
+       77 WRK-SW-DATA-CTRL        PIC  X(001) VALUE SPACES.
+          88 WRK-DATA-OK                      VALUE 'S'.
+          88 WRK-DATA-NOK                     VALUE 'N'.
+       77 WRK-SW-FINALIZ          PIC  X(001) VALUE 'N'.
+          88 WRK-FINALIZ-COM-ERRO             VALUE 'S'.
+       77 WRK-SW-RELATORIO        PIC  X(001) VALUE 'N'.
+          88 WRK-REL-COM-ERRO                 VALUE 'S'.
+       77 WRK-MAX-DIA-CALC        PIC  9(002) COMP VALUE ZEROS.
+       77 WRK-LEAP-QUOCIENTE      PIC  9(006) VALUE ZEROS.
+       77 WRK-LEAP-RESTO-4        PIC  9(003) VALUE ZEROS.
+       77 WRK-LEAP-RESTO-100      PIC  9(003) VALUE ZEROS.
+       77 WRK-LEAP-RESTO-400      PIC  9(003) VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    TABELA DO MAXIMO DE DIAS POR MES (FEVEREIRO = 28, AJUSTADO  *
+      *    PARA 29 EM ANO BISSEXTO POR 3805-VALIDAR-DATA-CONTROLE)     *
+      *----------------------------------------------------------------*
+       01 WRK-TAB-DIAS-MES-LIT.
+          05 FILLER                PIC  9(002) VALUE 31.
+          05 FILLER                PIC  9(002) VALUE 28.
+          05 FILLER                PIC  9(002) VALUE 31.
+          05 FILLER                PIC  9(002) VALUE 30.
+          05 FILLER                PIC  9(002) VALUE 31.
+          05 FILLER                PIC  9(002) VALUE 30.
+          05 FILLER                PIC  9(002) VALUE 31.
+          05 FILLER                PIC  9(002) VALUE 31.
+          05 FILLER                PIC  9(002) VALUE 30.
+          05 FILLER                PIC  9(002) VALUE 31.
+          05 FILLER                PIC  9(002) VALUE 30.
+          05 FILLER                PIC  9(002) VALUE 31.
+       01 WRK-TAB-DIAS-MES REDEFINES WRK-TAB-DIAS-MES-LIT.
+          05 WRK-MAX-DIA-MES       PIC  9(002) OCCURS 12 TIMES.
+      *
+      *----------------------------------------------------------------*
+      *    NOMES SANITIZADOS PARA O CSV (ARQSAI01/02/03): MANTIDOS     *
+      *    SEPARADOS DE ARQENT01-NM-FUNC/NM-ESCRT PARA QUE O NOME      *
+      *    VERDADEIRO CONTINUE DISPONIVEL PARA ARQCAD01, ARQREJ01 E    *
+      *    O RELATORIO IMPRESSO (ARQSAI04).                            *
+      *----------------------------------------------------------------*
+       01 WRK-CSV-NOMES.
+          05 WRK-CSV-NM-FUNC       PIC  X(060).
+          05 WRK-CSV-NM-ESCRT      PIC  X(030).
+      *
+      *----------------------------------------------------------------*
+      *    LINHAS DO RELATORIO IMPRESSO (ARQSAI04) - LRECL = 133,      *
+      *    1A POSICAO = CARACTERE DE CONTROLE DE FORMULARIO (ASA)      *
+      *----------------------------------------------------------------*
+       01 WRK-REL-CABEC1.
+          05 FILLER                PIC  X(001) VALUE '1'.
+          05 FILLER                PIC  X(009) VALUE 'EXER0103 '.
+          05 FILLER                PIC  X(045) VALUE
+                'RELATORIO DE FUNCIONARIOS COM CONTROLE ATIVO'.
+          05 FILLER                PIC  X(010) VALUE 'PAGINA: '.
+          05 WRK-REL-CAB-PAGINA    PIC  ZZ9.
+          05 FILLER                PIC  X(065) VALUE SPACES.
+
+       01 WRK-REL-CABEC2.
+          05 FILLER                PIC  X(001) VALUE SPACE.
+          05 FILLER                PIC  X(012) VALUE 'ESCRITORIO: '.
+          05 WRK-REL-CAB-ESCRT     PIC  X(030).
+          05 FILLER                PIC  X(090) VALUE SPACES.
+
+       01 WRK-REL-CABEC3.
+          05 FILLER                PIC  X(001) VALUE SPACE.
+          05 FILLER                PIC  X(060) VALUE
+                'NOME DO FUNCIONARIO'.
+          05 FILLER                PIC  X(012) VALUE 'DATA EXPIR.'.
+          05 FILLER                PIC  X(060) VALUE SPACES.
+
+       01 WRK-REL-DETALHE.
+          05 FILLER                PIC  X(001) VALUE SPACE.
+          05 WRK-REL-DET-NOME      PIC  X(060).
+          05 FILLER                PIC  X(012) VALUE SPACES.
+          05 WRK-REL-DET-DATA      PIC  X(010).
+          05 FILLER                PIC  X(050) VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    REGISTRO DE CHECKPOINT: QUANTIDADE LIDA, OS ACUMULADORES DE *
+      *    GRAVACAO DE CADA SAIDA E UMA COPIA DA TABELA DE SUBTOTAL    *
+      *    POR ESCRITORIO, PARA RESTAURACAO DOS TOTAIS REAIS NO       *
+      *    RESTART (VER 3890-GRAVAR-CHECKPOINT E 1060-LER-CHECKPOINT). *
+      *----------------------------------------------------------------*
+       01 WRK-REG-CKPT.
+          05 WRK-CKPT-QTDE         PIC  9(008).
+          05 WRK-CKPT-ACU-SAI01    PIC  9(005).
+          05 WRK-CKPT-ACU-SAI02    PIC  9(005).
+          05 WRK-CKPT-ACU-SAI03    PIC  9(005).
+          05 WRK-CKPT-ACU-REJ01    PIC  9(005).
+          05 WRK-CKPT-ACU-SAI04    PIC  9(005).
+          05 WRK-CKPT-QTDE-ESCRT   PIC  9(003).
+          05 WRK-CKPT-TAB-ESCRT    OCCURS 100 TIMES
+                                    INDEXED BY WRK-CKPT-IDX-TAB.
+             10 WRK-CKPT-TAB-NOME  PIC X(030).
+             10 WRK-CKPT-TAB-QTDE  PIC 9(005).
+      *
+      *----------------------------------------------------------------*
+      *    TABELA DE TOTALIZACAO DE ARQSAI01 POR ESCRITORIO            *
+      *----------------------------------------------------------------*
+       01 WRK-TAB-ESCRT.
+          05 WRK-TAB-ESCRT-OCR    OCCURS 1 TO 100 TIMES
+                                   DEPENDING ON WRK-QTDE-ESCRT
+                                   INDEXED BY WRK-IDX-TAB.
+             10 WRK-TAB-ESCRT-NOME    PIC X(030).
+             10 WRK-TAB-ESCRT-QTDE    PIC 9(005) COMP.
       *
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
           88 WRK-CN-ARQENT01      VALUE 'ENT01113'.
           88 WRK-CN-ARQSAI01      VALUE 'SAI01113'.
+          88 WRK-CN-ARQSAI02      VALUE 'SAI01213'.
+          88 WRK-CN-ARQSAI03      VALUE 'SAI01313'.
+          88 WRK-CN-ARQCKPT       VALUE 'CKPT0001'.
+          88 WRK-CN-ARQREJ01      VALUE 'REJ01113'.
+          88 WRK-CN-ARQCAD01      VALUE 'CAD01113'.
+          88 WRK-CN-ARQSAI04      VALUE 'SAI01413'.
+          88 WRK-CN-ARQORD1       VALUE 'ORD01113'.
+          88 WRK-CN-ARQORD2       VALUE 'ORD01213'.
 
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
           88 WRK-CN-OPEN          VALUE 'OPEN '.
@@ -113,11 +479,22 @@
           05 WRK-ANO              PIC  9(004) VALUE ZEROS.
           05 WRK-MES              PIC  9(002) VALUE ZEROS.
           05 WRK-DIA              PIC  9(002) VALUE ZEROS.
+       01 WRK-DATA-CONTR-INV-NUM  REDEFINES WRK-DATA-CONTR-INV
+                                   PIC  9(008).
 
        01 WRK-CABEC.
           05 WRK-CABEC-ARQSAI01   PIC  X(048) VALUE
                 'NOME DO FUNCIONARIO;ESCRITORIO;DATA DE EXPIRACAO'.
 
+       01 WRK-TRAILER-ARQSAI01.
+          05 FILLER               PIC  X(008) VALUE 'TRAILER;'.
+          05 WRK-TRAILER-QTDE     PIC  9(005).
+          05 FILLER               PIC  X(084) VALUE SPACES.
+
+       01 WRK-CABEC-ARQREJ01.
+          05 WRK-CABEC-ARQREJ     PIC  X(050) VALUE
+                'NOME DO FUNCIONARIO;DATA INVALIDA;MOTIVO;DESCRICAO'.
+
       *----------------------------------------------------------------
        01 FILLER                  PIC  X(050) VALUE
              'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -131,6 +508,34 @@
       *
        01 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
           88 WRK-FS-SAI01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQSAI02         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-SAI02-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQSAI03         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-SAI03-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQCKPT          PIC  X(002) VALUE SPACES.
+          88 WRK-FS-CKPT-OK                   VALUE '00'.
+          88 WRK-FS-CKPT-FIM                  VALUE '10'.
+      *
+       01 WRK-FS-ARQREJ01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-REJ01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQCAD01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-CAD01-OK                  VALUE '00'.
+          88 WRK-FS-CAD01-NAOACHOU             VALUE '23'.
+          88 WRK-FS-CAD01-DUPLICADA            VALUE '22'.
+      *
+       01 WRK-FS-ARQSAI04         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-SAI04-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQORD1          PIC  X(002) VALUE SPACES.
+          88 WRK-FS-ORD1-OK                   VALUE '00'.
+      *
+       01 WRK-FS-ARQORD2          PIC  X(002) VALUE SPACES.
+          88 WRK-FS-ORD2-OK                   VALUE '00'.
+          88 WRK-FS-ORD2-FIM                  VALUE '10'.
       *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -141,13 +546,37 @@
 
            COPY ENT01103.
            COPY SAI01103.
+           COPY SAI01203.
+           COPY SAI01303.
+           COPY REJ01103.
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'EXER0103 - FIM DA AREA DE WORKING'.
       *----------------------------------------------------------------*
       *================================================================*
-       PROCEDURE                       DIVISION.
+       LINKAGE                         SECTION.
+      *================================================================*
+      *----------------------------------------------------------------*
+      *    AREA DO PARM DE EXECUCAO (JCL EXEC PARM=)                   *
+      *    QUANDO NAO INFORMADO, WRK-PARM-LEN VEM ZERADO E O PROGRAMA  *
+      *    ASSUME OS DEFAULTS (DATA BASE = DATA ATUAL).                *
+      *----------------------------------------------------------------*
+       01 WRK-JCL-PARM.
+          05 WRK-PARM-LEN            PIC  S9(004) COMP.
+          05 WRK-PARM-DADOS.
+             10 WRK-PARM-DATA-BASE   PIC  X(008).
+             10 WRK-PARM-DIAS-AVISO  PIC  9(003).
+             10 WRK-PARM-MODO        PIC  X(001).
+                88 WRK-PARM-MODO-BATCH       VALUE 'B'.
+                88 WRK-PARM-MODO-RESTART     VALUE 'R'.
+                88 WRK-PARM-MODO-CONSULTA    VALUE 'I'.
+             10 WRK-PARM-NM-FUNC     PIC  X(060).
+             10 WRK-PARM-IND-RELAT   PIC  X(001).
+                88 WRK-PARM-REL-SIM          VALUE 'S'.
+      *
+      *================================================================*
+       PROCEDURE                       DIVISION USING WRK-JCL-PARM.
       *================================================================*
       *
       *----------------------------------------------------------------*
@@ -156,11 +585,16 @@
        0000-PRINCIPAL SECTION.
       *----------------------------------------------------------------
       *
-           PERFORM 1000-INICIALIZAR
+           IF WRK-PARM-LEN GREATER ZERO
+           AND WRK-PARM-MODO-CONSULTA
+              PERFORM 2000-CONSULTAR-FUNCIONARIO
+           ELSE
+              PERFORM 1000-INICIALIZAR
       *
-           PERFORM 3000-PROCESSAR UNTIL WRK-FS-ENT01-FIM
+              PERFORM 3000-PROCESSAR UNTIL WRK-FS-ENT01-FIM
       *
-           PERFORM 9900-FINALIZAR
+              PERFORM 9900-FINALIZAR
+           END-IF
            .
       *
       *----------------------------------------------------------------*
@@ -175,12 +609,79 @@
       *----------------------------------------------------------------*
       *
            SET WRK-CN-OPEN                    TO TRUE
-           OPEN INPUT ARQENT01
-                OUTPUT ARQSAI01
+
+           IF WRK-PARM-LEN GREATER ZERO
+           AND WRK-PARM-MODO-RESTART
+              SET WRK-SW-RESTART-ATIVO         TO TRUE
+           END-IF
+
+           IF WRK-SW-RESTART-ATIVO
+              OPEN INPUT  ARQENT01
+                   EXTEND ARQSAI01
+                   EXTEND ARQSAI02
+                   EXTEND ARQSAI03
+                   EXTEND ARQREJ01
+                   I-O    ARQCAD01
+                   EXTEND ARQSAI04
+                   EXTEND ARQORD1
+           ELSE
+              OPEN INPUT  ARQENT01
+                   OUTPUT ARQSAI01
+                   OUTPUT ARQSAI02
+                   OUTPUT ARQSAI03
+                   OUTPUT ARQREJ01
+                   OUTPUT ARQCAD01
+                   OUTPUT ARQSAI04
+                   OUTPUT ARQORD1
+           END-IF
       *
-           IF (WRK-FS-ENT01-OK  EQUAL '00')
+           IF WRK-FS-ENT01-OK
            AND (WRK-FS-ARQSAI01 EQUAL '00')
-              MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+           AND (WRK-FS-ARQSAI02 EQUAL '00')
+           AND (WRK-FS-ARQSAI03 EQUAL '00')
+           AND (WRK-FS-ARQREJ01 EQUAL '00')
+           AND (WRK-FS-ARQCAD01 EQUAL '00')
+           AND (WRK-FS-ARQSAI04 EQUAL '00')
+           AND (WRK-FS-ARQORD1 EQUAL '00')
+              IF WRK-PARM-LEN GREATER ZERO
+              AND WRK-PARM-DATA-BASE NOT EQUAL SPACES
+              AND WRK-PARM-DATA-BASE NOT EQUAL '00000000'
+                 MOVE WRK-PARM-DATA-BASE TO WRK-DATA-CONTR-INV-NUM
+                 PERFORM 3805-VALIDAR-DATA-CONTROLE
+                 IF WRK-DATA-OK
+                    MOVE WRK-PARM-DATA-BASE TO WRK-DATA-CORRENTE
+                 ELSE
+                    DISPLAY '* PARM DATA-BASE INVALIDA ('
+                            WRK-PARM-DATA-BASE '), USANDO A DATA'
+                            ' ATUAL *'
+                    MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+                 END-IF
+              ELSE
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+              END-IF
+
+              IF WRK-PARM-LEN GREATER ZERO
+              AND WRK-PARM-DIAS-AVISO GREATER ZERO
+                 MOVE WRK-PARM-DIAS-AVISO TO WRK-DIAS-AVISO
+              END-IF
+
+              COMPUTE WRK-DIAS-INT-BASE =
+                 FUNCTION INTEGER-OF-DATE(WRK-DATA-CORRENTE) +
+                 WRK-DIAS-AVISO
+
+              MOVE FUNCTION DATE-OF-INTEGER(WRK-DIAS-INT-BASE)
+                TO WRK-DATA-LIMITE-AVISO
+
+              IF WRK-SW-RESTART-ATIVO
+                 PERFORM 1050-RESTAURAR-CHECKPOINT
+              ELSE
+                 SET WRK-CN-ARQCKPT  TO TRUE
+                 OPEN OUTPUT ARQCKPT
+              END-IF
+
+              IF NOT WRK-FS-CKPT-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
            ELSE
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
@@ -189,7 +690,7 @@
 
            IF WRK-FS-ENT01-FIM
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: VAZIO                               *'
               DISPLAY '* ARQUIVO: ENT01103                            *'
               DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '*'
@@ -198,12 +699,35 @@
               PERFORM 9900-FINALIZAR
            END-IF
 
-           SET WRK-CN-WRITE                   TO TRUE
-           SET WRK-CN-ARQSAI01                TO TRUE
+           IF NOT WRK-SW-RESTART-ATIVO
+              SET WRK-CN-WRITE                   TO TRUE
+              SET WRK-CN-ARQSAI01                TO TRUE
 
-           WRITE FD-ARQSAI01 FROM WRK-CABEC.
-           IF NOT WRK-FS-SAI01-OK
-              PERFORM 9100-ERROS-ARQUIVOS
+              WRITE FD-ARQSAI01 FROM WRK-CABEC
+              IF NOT WRK-FS-SAI01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              SET WRK-CN-ARQSAI02                TO TRUE
+
+              WRITE FD-ARQSAI02 FROM WRK-CABEC
+              IF NOT WRK-FS-SAI02-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              SET WRK-CN-ARQSAI03                TO TRUE
+
+              WRITE FD-ARQSAI03 FROM WRK-CABEC
+              IF NOT WRK-FS-SAI03-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              SET WRK-CN-ARQREJ01                TO TRUE
+
+              WRITE FD-ARQREJ01 FROM WRK-CABEC-ARQREJ01
+              IF NOT WRK-FS-REJ01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
            END-IF
 
            .
@@ -211,6 +735,197 @@
        1000-99-FIM.
            EXIT.
       *----------------------------------------------------------------
+      *    ROTINA DE RESTART: RECUPERA O ULTIMO CHECKPOINT GRAVADO E
+      *    REPOSICIONA A LEITURA DE ARQENT01 A PARTIR DELE. SE O
+      *    ARQCKPT NAO PUDER SER ABERTO PARA LEITURA (POR EXEMPLO, FOI
+      *    REMOVIDO OU NUNCA EXISTIU), O LOTE E ABORTADO EM VEZ DE
+      *    REPROCESSAR ARQENT01 DO ZERO POR CIMA DA SAIDA JA COMPLETA DE
+      *    UMA EXECUCAO ANTERIOR - UM RESTART SEM CHECKPOINT LEGIVEL NAO
+      *    TEM COMO SABER QUANTOS REGISTROS PULAR.
+      *----------------------------------------------------------------*
+       1050-RESTAURAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN             TO TRUE
+           SET WRK-CN-ARQCKPT          TO TRUE
+
+           OPEN INPUT ARQCKPT
+
+           IF WRK-FS-CKPT-OK
+              PERFORM 1060-LER-CHECKPOINT UNTIL WRK-FS-CKPT-FIM
+
+              CLOSE ARQCKPT
+              OPEN OUTPUT ARQCKPT
+
+              IF WRK-CKPT-RESTART-QTDE GREATER ZERO
+                 PERFORM 3800-LER-CADASTRO
+                    WRK-CKPT-RESTART-QTDE TIMES
+              END-IF
+           ELSE
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE LEITURA DE 1 REGISTRO DO CHECKPOINT (ARQCKPT)
+      *----------------------------------------------------------------*
+       1060-LER-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ              TO TRUE
+
+           READ ARQCKPT INTO WRK-REG-CKPT.
+
+           IF WRK-FS-CKPT-OK
+              MOVE WRK-CKPT-QTDE      TO WRK-CKPT-RESTART-QTDE
+              MOVE WRK-CKPT-ACU-SAI01 TO ACU-GRAVA-ARQSAI01
+              MOVE WRK-CKPT-ACU-SAI02 TO ACU-GRAVA-ARQSAI02
+              MOVE WRK-CKPT-ACU-SAI03 TO ACU-GRAVA-ARQSAI03
+              MOVE WRK-CKPT-ACU-REJ01 TO ACU-GRAVA-ARQREJ01
+              MOVE WRK-CKPT-ACU-SAI04 TO ACU-GRAVA-ARQSAI04
+              MOVE WRK-CKPT-QTDE-ESCRT TO WRK-QTDE-ESCRT
+
+              PERFORM 1061-RESTAURAR-TAB-ESCRT
+                 VARYING WRK-IDX-TAB FROM 1 BY 1
+                 UNTIL WRK-IDX-TAB GREATER WRK-QTDE-ESCRT
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1060-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE RESTAURACAO DE 1 ENTRADA DA TABELA DE SUBTOTAL POR
+      *    ESCRITORIO, A PARTIR DA COPIA GRAVADA NO ULTIMO CHECKPOINT
+      *----------------------------------------------------------------*
+       1061-RESTAURAR-TAB-ESCRT SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CKPT-TAB-NOME(WRK-IDX-TAB)
+             TO WRK-TAB-ESCRT-NOME(WRK-IDX-TAB)
+           MOVE WRK-CKPT-TAB-QTDE(WRK-IDX-TAB)
+             TO WRK-TAB-ESCRT-QTDE(WRK-IDX-TAB)
+           .
+      *----------------------------------------------------------------*
+       1061-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE CONSULTA PONTUAL (WRK-PARM-MODO = 'I'): VERIFICA A
+      *    SITUACAO DA DATA DE CONTROLE DE 1 UNICO FUNCIONARIO NO
+      *    CADASTRO INDEXADO (ARQCAD01), SEM ABRIR OS DEMAIS ARQUIVOS
+      *    NEM RODAR O BATCH COMPLETO.
+      *----------------------------------------------------------------*
+       2000-CONSULTAR-FUNCIONARIO SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-PARM-DATA-BASE NOT EQUAL SPACES
+           AND WRK-PARM-DATA-BASE NOT EQUAL '00000000'
+              MOVE WRK-PARM-DATA-BASE TO WRK-DATA-CONTR-INV-NUM
+              PERFORM 3805-VALIDAR-DATA-CONTROLE
+              IF WRK-DATA-OK
+                 MOVE WRK-PARM-DATA-BASE TO WRK-DATA-CORRENTE
+              ELSE
+                 DISPLAY '* PARM DATA-BASE INVALIDA ('
+                         WRK-PARM-DATA-BASE '), USANDO A DATA ATUAL *'
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+              END-IF
+           ELSE
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+           END-IF
+
+           IF WRK-PARM-DIAS-AVISO GREATER ZERO
+              MOVE WRK-PARM-DIAS-AVISO TO WRK-DIAS-AVISO
+           END-IF
+
+           COMPUTE WRK-DIAS-INT-BASE =
+              FUNCTION INTEGER-OF-DATE(WRK-DATA-CORRENTE) +
+              WRK-DIAS-AVISO
+
+           MOVE FUNCTION DATE-OF-INTEGER(WRK-DIAS-INT-BASE)
+             TO WRK-DATA-LIMITE-AVISO
+
+           SET WRK-CN-OPEN             TO TRUE
+           SET WRK-CN-ARQCAD01         TO TRUE
+
+           OPEN INPUT ARQCAD01
+
+           IF WRK-FS-CAD01-OK
+              MOVE WRK-PARM-NM-FUNC    TO ARQCAD01-NM-FUNC
+
+              SET WRK-CN-READ          TO TRUE
+
+              READ ARQCAD01
+                 INVALID KEY
+                    DISPLAY '*********************************'
+                    DISPLAY '* FUNCIONARIO NAO ENCONTRADO NO  *'
+                    DISPLAY '* CADASTRO: 'WRK-PARM-NM-FUNC
+                    DISPLAY '*********************************'
+                 NOT INVALID KEY
+                    PERFORM 2010-EXIBIR-SITUACAO-FUNC
+              END-READ
+
+              CLOSE ARQCAD01
+           ELSE
+              DISPLAY '*********************************'
+              DISPLAY '* ERRO AO ABRIR O CADASTRO       *'
+              DISPLAY '* ARQUIVO: ARQCAD01              *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQCAD01 '*'
+              DISPLAY '*********************************'
+           END-IF
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       2000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE EXIBICAO DA SITUACAO DO FUNCIONARIO ENCONTRADO NA
+      *    CONSULTA PONTUAL (ARQCAD01), APOS VALIDAR A DATA DE CONTROLE
+      *----------------------------------------------------------------*
+       2010-EXIBIR-SITUACAO-FUNC SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQCAD01-DAT-DIA TO WRK-DIA
+           MOVE ARQCAD01-DAT-MES TO WRK-MES
+           MOVE ARQCAD01-DAT-ANO TO WRK-ANO
+
+           PERFORM 3805-VALIDAR-DATA-CONTROLE
+
+           IF WRK-DATA-NOK
+              DISPLAY '* DATA DE CONTROLE INVALIDA NO  *'
+              DISPLAY '* CADASTRO PARA: 'ARQCAD01-NM-FUNC
+           ELSE
+              COMPUTE WRK-DIAS-CNTRL-INV =
+                 FUNCTION INTEGER-OF-DATE(WRK-DATA-CONTR-INV-NUM)
+                 ON SIZE ERROR
+                    DISPLAY '* DATA DE CONTROLE INVALIDA NO  *'
+                    DISPLAY '* CADASTRO PARA: 'ARQCAD01-NM-FUNC
+                 NOT ON SIZE ERROR
+                    DISPLAY '* FUNCIONARIO: 'ARQCAD01-NM-FUNC
+                    DISPLAY '* ESCRITORIO.: 'ARQCAD01-NM-ESCRT
+                    DISPLAY '* CONTROLE...: 'ARQCAD01-DAT-CNTRL
+                    PERFORM 2020-EXIBIR-STATUS-PRAZO
+              END-COMPUTE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2010-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE EXIBICAO DO PRAZO (EXPIRADO / PRESTES A EXPIRAR /
+      *    DENTRO DO PRAZO) PARA A CONSULTA PONTUAL
+      *----------------------------------------------------------------*
+       2020-EXIBIR-STATUS-PRAZO SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-DATA-CONTR-INV LESS WRK-DATA-CORRENTE
+              DISPLAY '* SITUACAO...: EXPIRADO'
+           ELSE
+              IF WRK-DATA-CONTR-INV NOT GREATER WRK-DATA-LIMITE-AVISO
+                 DISPLAY '* SITUACAO...: PRESTES A EXPIRAR'
+              ELSE
+                 DISPLAY '* SITUACAO...: DENTRO DO PRAZO'
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2020-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
       *    ROTINA DE PROCESSAMENTO PRINCIPAL
       *----------------------------------------------------------------*
@@ -221,13 +936,34 @@
            MOVE ARQENT01-DAT-MES TO WRK-MES
            MOVE ARQENT01-DAT-ANO TO WRK-ANO
 
-           IF WRK-DATA-CONTR-INV LESS WRK-DATA-CORRENTE
-              PERFORM 3900-GRAVAR-SAIDA
+           PERFORM 3805-VALIDAR-DATA-CONTROLE
+
+           IF WRK-DATA-NOK
+              PERFORM 3995-GRAVAR-REJEITADO
            ELSE
-              MOVE '.' TO ARQENT01-DAT-CNTRL(3:1)
-                          ARQENT01-DAT-CNTRL(6:1)
+              COMPUTE WRK-DIAS-CNTRL-INV =
+                 FUNCTION INTEGER-OF-DATE(WRK-DATA-CONTR-INV-NUM)
+                 ON SIZE ERROR
+                    PERFORM 3995-GRAVAR-REJEITADO
+                 NOT ON SIZE ERROR
+                    IF WRK-DATA-CONTR-INV LESS WRK-DATA-CORRENTE
+                       PERFORM 3900-GRAVAR-SAIDA
+                    ELSE
+                       IF WRK-DATA-CONTR-INV NOT GREATER
+                          WRK-DATA-LIMITE-AVISO
+                          PERFORM 3960-GRAVAR-AVISO
+                       ELSE
+                          PERFORM 3950-GRAVAR-EXPIRADO
+                       END-IF
+                    END-IF
+              END-COMPUTE
+           END-IF
 
-              DISPLAY ARQENT01-NM-FUNC(1:23) ' - ' ARQENT01-DAT-CNTRL
+           DIVIDE ACU-LIDOS-ARQENT01 BY WRK-CKPT-INTERVALO
+              GIVING WRK-CKPT-QUOCIENTE
+              REMAINDER WRK-CKPT-RESTO
+           IF WRK-CKPT-RESTO EQUAL ZERO
+              PERFORM 3890-GRAVAR-CHECKPOINT
            END-IF
 
            PERFORM 3800-LER-CADASTRO
@@ -251,6 +987,8 @@
            OR  (WRK-FS-ARQENT01 EQUAL '10')
                IF WRK-FS-ARQENT01 EQUAL '00'
                  ADD 1 TO ACU-LIDOS-ARQENT01
+                 PERFORM 3810-SANITIZAR-CSV
+                 PERFORM 3820-GRAVAR-CADASTRO-INDEXADO
                ELSE
                  NEXT SENTENCE
            ELSE
@@ -261,13 +999,168 @@
       *----------------------------------------------------------------*
        3800-99-FIM.
            EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE VALIDACAO DE CALENDARIO PARA DIA/MES/ANO JA
+      *    CARREGADOS EM WRK-DIA/WRK-MES/WRK-ANO: VERIFICA CLASSE
+      *    NUMERICA E SE A DATA EXISTE DE FATO (MES 01-12, DIA
+      *    CONFORME O MES, FEVEREIRO AJUSTADO PARA ANO BISSEXTO).
+      *    USADA TANTO PARA A DATA DE CONTROLE DO REGISTRO (ARQENT01/
+      *    ARQCAD01) QUANTO PARA A DATA BASE INFORMADA VIA PARM.
+      *    RESULTADO EM WRK-SW-DATA-CTRL (WRK-DATA-OK / WRK-DATA-NOK).
+      *----------------------------------------------------------------*
+       3805-VALIDAR-DATA-CONTROLE SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-DATA-OK TO TRUE
+
+           IF WRK-DIA NOT NUMERIC
+           OR WRK-MES NOT NUMERIC
+           OR WRK-ANO NOT NUMERIC
+              SET WRK-DATA-NOK TO TRUE
+           ELSE
+              IF WRK-MES LESS 01 OR WRK-MES GREATER 12
+                 SET WRK-DATA-NOK TO TRUE
+              ELSE
+                 MOVE WRK-MAX-DIA-MES(WRK-MES) TO WRK-MAX-DIA-CALC
+
+                 DIVIDE WRK-ANO BY 4   GIVING WRK-LEAP-QUOCIENTE
+                    REMAINDER WRK-LEAP-RESTO-4
+                 DIVIDE WRK-ANO BY 100 GIVING WRK-LEAP-QUOCIENTE
+                    REMAINDER WRK-LEAP-RESTO-100
+                 DIVIDE WRK-ANO BY 400 GIVING WRK-LEAP-QUOCIENTE
+                    REMAINDER WRK-LEAP-RESTO-400
+
+                 IF WRK-MES EQUAL 02
+                 AND WRK-LEAP-RESTO-4 EQUAL ZERO
+                 AND (WRK-LEAP-RESTO-100 NOT EQUAL ZERO
+                      OR WRK-LEAP-RESTO-400 EQUAL ZERO)
+                    MOVE 29 TO WRK-MAX-DIA-CALC
+                 END-IF
+
+                 IF WRK-DIA LESS 01 OR WRK-DIA GREATER WRK-MAX-DIA-CALC
+                    SET WRK-DATA-NOK TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3805-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE SANITIZACAO DOS CAMPOS QUE VAO PARA O CSV, PARA
+      *    QUE ';' E '"' EMBUTIDOS NO CADASTRO NAO DESLOQUEM COLUNAS.
+      *    GRAVA EM CAMPOS PROPRIOS (WRK-CSV-NM-FUNC/NM-ESCRT), SEM
+      *    ALTERAR ARQENT01-NM-FUNC/NM-ESCRT, POIS O NOME VERDADEIRO
+      *    AINDA E USADO POR ARQCAD01, ARQREJ01 E O RELATORIO IMPRESSO.
+      *----------------------------------------------------------------*
+       3810-SANITIZAR-CSV SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-NM-FUNC  TO WRK-CSV-NM-FUNC
+           MOVE ARQENT01-NM-ESCRT TO WRK-CSV-NM-ESCRT
+
+           INSPECT WRK-CSV-NM-FUNC
+              REPLACING ALL ';' BY ','
+                        ALL '"' BY ''''
+
+           INSPECT WRK-CSV-NM-ESCRT
+              REPLACING ALL ';' BY ','
+                        ALL '"' BY ''''
+           .
+      *----------------------------------------------------------------*
+       3810-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE ATUALIZACAO DO CADASTRO INDEXADO COMPANHEIRO
+      *    (ARQCAD01), USADO PELA CONSULTA PONTUAL (WRK-PARM-MODO = 'I').
+      *    A CHAVE E O NOME DO FUNCIONARIO; SE JA EXISTIR UM REGISTRO
+      *    COM A MESMA CHAVE (HOMONIMO, OU REPASSE DE REGISTROS JA
+      *    INDEXADOS ANTES DE UM RESTART), A GRAVACAO E IGNORADA COM
+      *    AVISO EM VEZ DE ABORTAR O LOTE INTEIRO POR UM INDICE
+      *    OPCIONAL - SOMENTE OUTROS STATUS SAO TRATADOS COMO FATAIS.
+      *----------------------------------------------------------------*
+       3820-GRAVAR-CADASTRO-INDEXADO SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-NM-FUNC   TO ARQCAD01-NM-FUNC
+           MOVE ARQENT01-NM-ESCRT  TO ARQCAD01-NM-ESCRT
+           MOVE ARQENT01-DAT-CNTRL TO ARQCAD01-DAT-CNTRL
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQCAD01     TO TRUE
+
+           WRITE ARQCAD01-REG-FUNCIONARIO.
+
+           IF NOT WRK-FS-CAD01-OK
+              IF WRK-FS-CAD01-DUPLICADA
+                 DISPLAY '* AVISO: NOME JA EXISTE NO CADASTRO '
+                         'INDEXADO, MANTIDO O PRIMEIRO REGISTRO: '
+                         ARQCAD01-NM-FUNC
+              ELSE
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3820-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DO PONTO DE CHECKPOINT (ARQCKPT). CHAMADA
+      *    DE 3000-PROCESSAR SOMENTE APOS O REGISTRO CORRENTE JA TER
+      *    SIDO CLASSIFICADO E GRAVADO EM ARQSAI01/02/03/ARQREJ01 - SE
+      *    FOSSE CHAMADA NA LEITURA (3800-LER-CADASTRO), O REGISTRO NO
+      *    LIMITE DO CHECKPOINT FICARIA LIDO/INDEXADO MAS NUNCA
+      *    CLASSIFICADO, TANTO NA EXECUCAO ORIGINAL (CRASH ANTES DA
+      *    PROXIMA PASSADA) QUANTO NO RESTART (QUE PULA DIRETO PARA O
+      *    PROXIMO REGISTRO). TAMBEM LEVA PARA O CHECKPOINT UMA COPIA
+      *    DOS ACUMULADORES DE GRAVACAO E DA TABELA DE SUBTOTAL POR
+      *    ESCRITORIO, PARA QUE UM RESTART RETOME OS TOTAIS REAIS DO
+      *    LOTE (NAO SO OS DA PARTE RETOMADA) - VER 1060-LER-CHECKPOINT.
+      *----------------------------------------------------------------*
+       3890-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           MOVE ACU-LIDOS-ARQENT01 TO WRK-CKPT-QTDE
+           MOVE ACU-GRAVA-ARQSAI01 TO WRK-CKPT-ACU-SAI01
+           MOVE ACU-GRAVA-ARQSAI02 TO WRK-CKPT-ACU-SAI02
+           MOVE ACU-GRAVA-ARQSAI03 TO WRK-CKPT-ACU-SAI03
+           MOVE ACU-GRAVA-ARQREJ01 TO WRK-CKPT-ACU-REJ01
+           MOVE ACU-GRAVA-ARQSAI04 TO WRK-CKPT-ACU-SAI04
+           MOVE WRK-QTDE-ESCRT     TO WRK-CKPT-QTDE-ESCRT
+
+           PERFORM 3891-SALVAR-TAB-ESCRT
+              VARYING WRK-IDX-TAB FROM 1 BY 1
+              UNTIL WRK-IDX-TAB GREATER WRK-QTDE-ESCRT
+
+           SET WRK-CN-WRITE             TO TRUE
+           SET WRK-CN-ARQCKPT           TO TRUE
+
+           WRITE FD-ARQCKPT FROM WRK-REG-CKPT.
+
+           IF NOT WRK-FS-CKPT-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3890-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DE 1 ENTRADA DA TABELA DE SUBTOTAL POR
+      *    ESCRITORIO NA COPIA CARREGADA PELO CHECKPOINT
+      *----------------------------------------------------------------*
+       3891-SALVAR-TAB-ESCRT SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-TAB-ESCRT-NOME(WRK-IDX-TAB)
+             TO WRK-CKPT-TAB-NOME(WRK-IDX-TAB)
+           MOVE WRK-TAB-ESCRT-QTDE(WRK-IDX-TAB)
+             TO WRK-CKPT-TAB-QTDE(WRK-IDX-TAB)
+           .
+      *----------------------------------------------------------------*
+       3891-99-FIM.
+           EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------
        3900-GRAVAR-SAIDA SECTION.
       *----------------------------------------------------------------*
 
-           MOVE ARQENT01-NM-FUNC   TO ARQSAI01-NM-FUNC
-           MOVE ARQENT01-NM-ESCRT  TO ARQSAI01-NM-ESCRT
+           MOVE WRK-CSV-NM-FUNC    TO ARQSAI01-NM-FUNC
+           MOVE WRK-CSV-NM-ESCRT   TO ARQSAI01-NM-ESCRT
            MOVE ARQENT01-DAT-CNTRL TO ARQSAI01-DAT-CNTRL
            MOVE '.' TO ARQSAI01-DAT-CNTRL(3:1)
                        ARQSAI01-DAT-CNTRL(6:1)
@@ -283,19 +1176,324 @@
 
            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1.
 
+           PERFORM 3970-ACUMULAR-ESCRT.
+
+           IF WRK-PARM-LEN GREATER ZERO
+           AND WRK-PARM-REL-SIM
+              PERFORM 3975-GRAVAR-CANDIDATO-RELATORIO
+           END-IF.
+
       *----------------------------------------------------------------*
        3900-99-FIM.
            EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE ACUMULACAO DO TOTAL DE ARQSAI01 POR ESCRITORIO
+      *----------------------------------------------------------------*
+       3970-ACUMULAR-ESCRT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-IDX-TAB TO 1
+
+           SEARCH WRK-TAB-ESCRT-OCR
+              AT END
+                 IF WRK-QTDE-ESCRT NOT LESS 100
+                    DISPLAY '* AVISO: LIMITE DE 100 ESCRITORIOS '
+                            'ATINGIDO. 'ARQENT01-NM-ESCRT
+                            ' FORA DO SUBTOTAL POR ESCRITORIO *'
+                 ELSE
+                    ADD 1 TO WRK-QTDE-ESCRT
+                    SET WRK-IDX-TAB              TO WRK-QTDE-ESCRT
+                    MOVE ARQENT01-NM-ESCRT
+                      TO WRK-TAB-ESCRT-NOME(WRK-IDX-TAB)
+                    MOVE 1 TO WRK-TAB-ESCRT-QTDE(WRK-IDX-TAB)
+                 END-IF
+              WHEN WRK-TAB-ESCRT-NOME(WRK-IDX-TAB) EQUAL
+                   ARQENT01-NM-ESCRT
+                 ADD 1 TO WRK-TAB-ESCRT-QTDE(WRK-IDX-TAB)
+           END-SEARCH.
+
+      *----------------------------------------------------------------*
+       3970-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DE 1 CANDIDATO AO RELATORIO IMPRESSO EM
+      *    ARQORD1, NA ORDEM DE LEITURA DE ARQENT01. O RELATORIO SO E
+      *    IMPRESSO DEPOIS DA ORDENACAO POR ESCRITORIO, EM
+      *    3977-GERAR-RELATORIO-ORDENADO, POIS ARQENT01 NAO CHEGA
+      *    GARANTIDAMENTE AGRUPADO POR ESCRITORIO
+      *----------------------------------------------------------------*
+       3975-GRAVAR-CANDIDATO-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-NM-ESCRT  TO ARQORD1-NM-ESCRT
+           MOVE ARQENT01-NM-FUNC   TO ARQORD1-NM-FUNC
+           MOVE ARQSAI01-DAT-CNTRL TO ARQORD1-DAT-CNTRL
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQORD1      TO TRUE
+
+           WRITE ARQORD1-REG-RELATORIO.
+
+           IF NOT WRK-FS-ORD1-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3975-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE IMPRESSAO DO CABECALHO DO RELATORIO (NOVA PAGINA),
+      *    A PARTIR DO REGISTRO JA ORDENADO (ARQORD2)
+      *----------------------------------------------------------------*
+       3976-IMPRIMIR-CABEC-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-REL-PAGINA
+           MOVE WRK-REL-PAGINA     TO WRK-REL-CAB-PAGINA
+           MOVE ARQORD2-NM-ESCRT   TO WRK-REL-CAB-ESCRT
+           MOVE ARQORD2-NM-ESCRT   TO WRK-REL-ESCRT-ANT
+           SET WRK-REL-NAO-1A-VEZ  TO TRUE
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQSAI04     TO TRUE
+
+           WRITE FD-ARQSAI04 FROM WRK-REL-CABEC1.
+           IF NOT WRK-FS-SAI04-OK
+              PERFORM 3985-ERRO-RELATORIO
+           END-IF
+
+           WRITE FD-ARQSAI04 FROM WRK-REL-CABEC2.
+           IF NOT WRK-FS-SAI04-OK
+              PERFORM 3985-ERRO-RELATORIO
+           END-IF
+
+           WRITE FD-ARQSAI04 FROM WRK-REL-CABEC3.
+           IF NOT WRK-FS-SAI04-OK
+              PERFORM 3985-ERRO-RELATORIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3976-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE ORDENACAO DOS CANDIDATOS AO RELATORIO (ARQORD1)
+      *    POR ESCRITORIO, GERANDO ARQORD2 JA EM SEQUENCIA CONTINUA, E
+      *    DE CONDUCAO DA IMPRESSAO DO RELATORIO (ARQSAI04) A PARTIR
+      *    DELE
+      *----------------------------------------------------------------*
+       3977-GERAR-RELATORIO-ORDENADO SECTION.
+      *----------------------------------------------------------------*
+           SORT WRK-SD-RELATORIO
+              ON ASCENDING KEY WRK-SD-REL-NM-ESCRT
+                               WRK-SD-REL-NM-FUNC
+              USING ARQORD1
+              GIVING ARQORD2
+
+           SET WRK-CN-OPEN         TO TRUE
+           SET WRK-CN-ARQORD2      TO TRUE
+
+           OPEN INPUT ARQORD2
+
+           IF WRK-FS-ORD2-OK
+              PERFORM 3978-LER-LINHA-ORDENADA
+
+              PERFORM 3979-GRAVAR-LINHA-RELATORIO
+                 UNTIL WRK-FS-ORD2-FIM
+                 OR WRK-REL-COM-ERRO
+
+              CLOSE ARQORD2
+           ELSE
+              PERFORM 3985-ERRO-RELATORIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3977-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE LEITURA DE 1 REGISTRO JA ORDENADO (ARQORD2)
+      *----------------------------------------------------------------*
+       3978-LER-LINHA-ORDENADA SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ         TO TRUE
+           SET WRK-CN-ARQORD2      TO TRUE
+
+           READ ARQORD2.
+
+           IF NOT WRK-FS-ORD2-OK
+           AND NOT WRK-FS-ORD2-FIM
+              PERFORM 3985-ERRO-RELATORIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3978-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DE 1 LINHA DETALHE DO RELATORIO IMPRESSO
+      *    (ARQSAI04) A PARTIR DO REGISTRO ORDENADO CORRENTE, COM
+      *    QUEBRA DE PAGINA/CABECALHO A CADA TROCA DE ESCRITORIO (JA
+      *    CONTIGUA, POIS ARQORD2 VEM ORDENADO)
+      *----------------------------------------------------------------*
+       3979-GRAVAR-LINHA-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-REL-1A-VEZ
+           OR ARQORD2-NM-ESCRT NOT EQUAL WRK-REL-ESCRT-ANT
+              PERFORM 3976-IMPRIMIR-CABEC-RELATORIO
+           END-IF
+
+           MOVE ARQORD2-NM-FUNC   TO WRK-REL-DET-NOME
+           MOVE ARQORD2-DAT-CNTRL TO WRK-REL-DET-DATA
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQSAI04     TO TRUE
+
+           WRITE FD-ARQSAI04 FROM WRK-REL-DETALHE.
+
+           IF NOT WRK-FS-SAI04-OK
+              PERFORM 3985-ERRO-RELATORIO
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQSAI04 = ACU-GRAVA-ARQSAI04 + 1
+
+           IF NOT WRK-REL-COM-ERRO
+              PERFORM 3978-LER-LINHA-ORDENADA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3979-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE DIAGNOSTICO DE ERRO NA GERACAO DO RELATORIO
+      *    IMPRESSO (SORT/ARQORD1/ARQORD2/ARQSAI04). NAO USA
+      *    9100-ERROS-ARQUIVOS PORQUE ESTA CADEIA (3976/3977/3978/3979)
+      *    E CHAMADA A PARTIR DE 9900-FINALIZAR, QUE POR SUA VEZ E
+      *    CHAMADA POR 9100-ERROS-ARQUIVOS - UM PERFORM 9100 AQUI
+      *    REENTRARIA EM 9900-FINALIZAR. UM DISPLAY DE DIAGNOSTICO, MAIS
+      *    A ARMACAO DO SWITCH DE ERRO QUE ENCERRA O LACO DE IMPRESSAO
+      *    EM 3977, EVITA TANTO A RECURSAO QUANTO UM LACO SEM TERMINO
+      *    CASO A LEITURA DE ARQORD2 FIQUE PRESA EM UM STATUS DE ERRO.
+      *----------------------------------------------------------------*
+       3985-ERRO-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-REL-COM-ERRO TO TRUE
+
+           DISPLAY '************************************************'
+           DISPLAY '*   ERRO NA GERACAO DO RELATORIO IMPRESSO       *'
+           DISPLAY '* FILE-STATUS ORD1:' WRK-FS-ARQORD1           '*'
+           DISPLAY '* FILE-STATUS ORD2:' WRK-FS-ARQORD2           '*'
+           DISPLAY '* FILE-STATUS SAI04:' WRK-FS-ARQSAI04         '*'
+           DISPLAY '************************************************'
+           .
+      *----------------------------------------------------------------*
+       3985-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DOS FUNCIONARIOS COM CONTROLE EXPIRADO
+      *    (ARQSAI02 - ARQUIVO DE AUDITORIA)
+      *----------------------------------------------------------------*
+       3950-GRAVAR-EXPIRADO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-CSV-NM-FUNC    TO ARQSAI02-NM-FUNC
+           MOVE WRK-CSV-NM-ESCRT   TO ARQSAI02-NM-ESCRT
+           MOVE ARQENT01-DAT-CNTRL TO ARQSAI02-DAT-CNTRL
+           MOVE '.' TO ARQSAI02-DAT-CNTRL(3:1)
+                       ARQSAI02-DAT-CNTRL(6:1)
+
+           DISPLAY ARQENT01-NM-FUNC(1:23) ' - ' ARQSAI02-DAT-CNTRL
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQSAI02     TO TRUE
+
+           WRITE FD-ARQSAI02 FROM ARQSAI02-REG-FUNCIONARIO.
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQSAI02 = ACU-GRAVA-ARQSAI02 + 1.
+
+      *----------------------------------------------------------------*
+       3950-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DOS FUNCIONARIOS PRESTES A EXPIRAR
+      *    (ARQSAI03 - ARQUIVO DE AVISO)
+      *----------------------------------------------------------------*
+       3960-GRAVAR-AVISO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-CSV-NM-FUNC    TO ARQSAI03-NM-FUNC
+           MOVE WRK-CSV-NM-ESCRT   TO ARQSAI03-NM-ESCRT
+           MOVE ARQENT01-DAT-CNTRL TO ARQSAI03-DAT-CNTRL
+           MOVE '.' TO ARQSAI03-DAT-CNTRL(3:1)
+                       ARQSAI03-DAT-CNTRL(6:1)
+
+           DISPLAY ARQENT01-NM-FUNC(1:23) ' - ' ARQSAI03-DAT-CNTRL
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQSAI03     TO TRUE
+
+           WRITE FD-ARQSAI03 FROM ARQSAI03-REG-FUNCIONARIO.
+
+           IF NOT WRK-FS-SAI03-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQSAI03 = ACU-GRAVA-ARQSAI03 + 1.
+
+      *----------------------------------------------------------------*
+       3960-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE GRAVACAO DOS REGISTROS COM DATA DE CONTROLE
+      *    INVALIDA (ARQREJ01 - ARQUIVO DE REJEITADOS)
+      *----------------------------------------------------------------*
+       3995-GRAVAR-REJEITADO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-CSV-NM-FUNC        TO ARQREJ01-NM-FUNC
+           MOVE ARQENT01-DAT-CNTRL     TO ARQREJ01-DAT-CNTRL-INV
+           MOVE 'DT01'                 TO ARQREJ01-COD-MOTIVO
+           MOVE 'DATA INVALIDA'        TO ARQREJ01-DESC-MOTIVO
+
+           DISPLAY ARQENT01-NM-FUNC(1:23) ' - DATA INVALIDA: '
+                   ARQENT01-DAT-CNTRL
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQREJ01     TO TRUE
+
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REG-REJEITADO.
+
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQREJ01 = ACU-GRAVA-ARQREJ01 + 1.
+
+      *----------------------------------------------------------------*
+       3995-99-FIM.
+           EXIT.
       *----------------------------------------------------------------*
        9100-ERROS-ARQUIVOS SECTION .
       *----------------------------------------------------------------*
-           IF NOT WRK-FS-ENT01-OK AND WRK-FS-ARQSAI01
+           IF NOT WRK-FS-ENT01-OK
+           OR (WRK-FS-ARQSAI01 NOT EQUAL '00')
+           OR (WRK-FS-ARQSAI02 NOT EQUAL '00')
+           OR (WRK-FS-ARQSAI03 NOT EQUAL '00')
+           OR (WRK-FS-ARQCKPT  NOT EQUAL '00')
+           OR (WRK-FS-ARQREJ01 NOT EQUAL '00')
+           OR (WRK-FS-ARQCAD01 NOT EQUAL '00')
+           OR (WRK-FS-ARQSAI04 NOT EQUAL '00')
+           OR (WRK-FS-ARQORD1  NOT EQUAL '00')
               DISPLAY '************************************************'
               DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
               DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
               DISPLAY '* FILE-STATUS ENT:' WRK-FS-ARQENT01           '*'
               DISPLAY '* FILE-STATUS SAI:' WRK-FS-ARQSAI01           '*'
+              DISPLAY '* FILE-STATUS SAI02:' WRK-FS-ARQSAI02         '*'
+              DISPLAY '* FILE-STATUS SAI03:' WRK-FS-ARQSAI03         '*'
+              DISPLAY '* FILE-STATUS CKPT:' WRK-FS-ARQCKPT           '*'
+              DISPLAY '* FILE-STATUS REJ01:' WRK-FS-ARQREJ01         '*'
+              DISPLAY '* FILE-STATUS CAD01:' WRK-FS-ARQCAD01         '*'
+              DISPLAY '* FILE-STATUS SAI04:' WRK-FS-ARQSAI04         '*'
               DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
               DISPLAY '************************************************'
            END-IF
@@ -303,26 +1501,109 @@
            DISPLAY '***************************************************'
            DISPLAY '* QTDE DE REGISTROS LIDOS 'ACU-LIDOS-ARQENT01'     '
            DISPLAY '* QTDE DE REGISTROS GRAVADOS ' ACU-GRAVA-ARQSAI01' '
+           DISPLAY '* QTDE DE REGISTROS EXPIRADOS' ACU-GRAVA-ARQSAI02' '
+           DISPLAY '* QTDE PRESTES A EXPIRAR ' ACU-GRAVA-ARQSAI03'    '
+           DISPLAY '* QTDE DE REGISTROS REJEITADOS' ACU-GRAVA-ARQREJ01
            DISPLAY '* EXER0103 - FIM DO PROGRAMA.                      '
            DISPLAY '***************************************************'
 
+           SET WRK-FINALIZ-COM-ERRO TO TRUE
+
            PERFORM 9900-FINALIZAR.
       *----------------------------------------------------------------*
        9100-99-FIM.
            EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE FECHAMENTO DO PROGRAMA. CHAMADA TANTO NO FIM
+      *    NORMAL DO BATCH (0000-PRINCIPAL, OU 1000-INICIALIZAR QUANDO
+      *    ARQENT01 CHEGA VAZIO) QUANTO A PARTIR DE 9100-ERROS-ARQUIVOS
+      *    NO ABORTO POR ERRO DE ARQUIVO. NESTE SEGUNDO CASO,
+      *    WRK-FINALIZ-COM-ERRO JA VEM ARMADO POR 9100-ERROS-ARQUIVOS,
+      *    O QUE FAZ ESTA ROTINA PULAR A GRAVACAO DO TRAILER DE
+      *    ARQSAI01 E A GERACAO DO RELATORIO IMPRESSO ORDENADO -
+      *    AMBOS PRESSUPOEM UM LOTE COMPLETO, E GRAVA-LOS A PARTIR DE
+      *    UM LOTE PARCIAL DEIXARIA UM TRAILER FORA DE LUGAR (NAO NO
+      *    FIM DO ARQUIVO, JA QUE O RESTART CONTINUA GRAVANDO DEPOIS
+      *    DELE) E UM RELATORIO PAGINADO INCOMPLETO. OS ARQUIVOS SAO
+      *    SEMPRE FECHADOS E O PROGRAMA SEMPRE TERMINA (STOP RUN), SO
+      *    O BLOCO DE ESTATISTICAS FINAIS E QUE FICA CONDICIONADO AO
+      *    FECHAMENTO TER SIDO LIMPO.
       *----------------------------------------------------------------*
        9900-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           IF NOT WRK-FINALIZ-COM-ERRO
+              MOVE ACU-GRAVA-ARQSAI01 TO WRK-TRAILER-QTDE
+
+              SET WRK-CN-WRITE        TO TRUE
+              SET WRK-CN-ARQSAI01     TO TRUE
+
+              WRITE FD-ARQSAI01 FROM WRK-TRAILER-ARQSAI01
+
+              IF NOT WRK-FS-SAI01-OK
+                 DISPLAY '* ERRO AO GRAVAR TRAILER DE ARQSAI01 - '
+                         'FILE STATUS: ' WRK-FS-ARQSAI01
+              END-IF
+           END-IF
+
+           CLOSE ARQORD1
+
+           IF NOT WRK-FINALIZ-COM-ERRO
+           AND WRK-PARM-LEN GREATER ZERO
+           AND WRK-PARM-REL-SIM
+              PERFORM 3977-GERAR-RELATORIO-ORDENADO
+           END-IF
+
            CLOSE ARQENT01
            CLOSE ARQSAI01
+           CLOSE ARQSAI02
+           CLOSE ARQSAI03
+           CLOSE ARQCKPT
+           CLOSE ARQREJ01
+           CLOSE ARQCAD01
+           CLOSE ARQSAI04
 
-           IF WRK-FS-ENT01-OK AND WRK-FS-ARQSAI01
+           IF NOT WRK-FINALIZ-COM-ERRO
+           AND WRK-FS-ENT01-OK AND (WRK-FS-ARQSAI01 EQUAL '00')
+                              AND (WRK-FS-ARQSAI02 EQUAL '00')
+                              AND (WRK-FS-ARQSAI03 EQUAL '00')
+                              AND (WRK-FS-ARQREJ01 EQUAL '00')
+                              AND (WRK-FS-ARQCAD01 EQUAL '00')
+                              AND (WRK-FS-ARQSAI04 EQUAL '00')
+                              AND (WRK-FS-ARQCKPT EQUAL '00')
+                              AND (WRK-FS-ARQORD1 EQUAL '00')
               DISPLAY '************************************************'
               DISPLAY '* QTDE DE REGISTROS LIDOS 'ACU-LIDOS-ARQENT01'  '
               DISPLAY '* QTDE DE REGISTROS GRAVADOS'ACU-GRAVA-ARQSAI01''
+              DISPLAY '* QTDE DE REGISTROS EXPIRADOS'ACU-GRAVA-ARQSAI02
+              DISPLAY '* QTDE PRESTES A EXPIRAR'ACU-GRAVA-ARQSAI03'    '
+              DISPLAY '* QTDE REJEITADOS'ACU-GRAVA-ARQREJ01'          '
+              DISPLAY '* QTDE NO RELATORIO IMPRESSO'ACU-GRAVA-ARQSAI04
               DISPLAY '* EXER0103 - FIM DO PROGRAMA.                   '
               DISPLAY '************************************************'
+              DISPLAY '* QTDE GRAVADA EM ARQSAI01 POR ESCRITORIO:      '
+              PERFORM 9200-EXIBIR-ESCRT
+                 VARYING WRK-IDX-TAB FROM 1 BY 1
+                 UNTIL WRK-IDX-TAB GREATER WRK-QTDE-ESCRT
+              DISPLAY '************************************************'
+           END-IF
+
            STOP RUN.
 
+      *----------------------------------------------------------------*
+       9900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ROTINA DE EXIBICAO DO SUBTOTAL DE 1 ESCRITORIO (ARQSAI01)
+      *----------------------------------------------------------------*
+       9200-EXIBIR-ESCRT SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '* ' WRK-TAB-ESCRT-NOME(WRK-IDX-TAB) ': '
+                   WRK-TAB-ESCRT-QTDE(WRK-IDX-TAB).
+
+      *----------------------------------------------------------------*
+       9200-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
           END PROGRAM EXER0103.
       *----------------------------------------------------------------*
