@@ -0,0 +1,23 @@
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    BOOK........: SAI01303
+      *    PROGRAMADOR.: ARI BORGES
+      *    ANALISTA....: ARI BORGES                                   *
+      *    DATA........: 09/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LAYOUT DO ARQUIVO DE AVISO DE FUNCIONARIOS  *
+      *                    COM CONTROLE PRESTES A EXPIRAR (ARQSAI03),  *
+      *                    GERADO PELO EXER0103. MESMO LAYOUT FISICO   *
+      *                    DO SAI01103. LRECL = 97.                    *
+      *----------------------------------------------------------------*
+      *    UTILIZADO POR.: EXER0103                                   *
+      *----------------------------------------------------------------*
+      *
+       01 ARQSAI03-REG-FUNCIONARIO.
+          05 ARQSAI03-NM-FUNC         PIC  X(060).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQSAI03-NM-ESCRT        PIC  X(025).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQSAI03-DAT-CNTRL       PIC  X(010).
+      *
