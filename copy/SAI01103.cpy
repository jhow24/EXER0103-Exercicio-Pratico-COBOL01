@@ -0,0 +1,25 @@
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    BOOK........: SAI01103
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                   *
+      *    DATA........: 11/01/2023                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LAYOUT DO CSV DE SAIDA GERADO PELO EXER0103 *
+      *                    (ARQSAI01). OS DEMAIS ARQUIVOS DE SAIDA QUE *
+      *                    CARREGAM LAYOUT SEMELHANTE (ARQSAI02,       *
+      *                    ARQSAI03) TEM SEU PROPRIO BOOK (SAI01203,   *
+      *                    SAI01303), NAO SAO GERADOS A PARTIR DESTE.  *
+      *                    LRECL = 97.                                 *
+      *----------------------------------------------------------------*
+      *    UTILIZADO POR.: EXER0103                                   *
+      *----------------------------------------------------------------*
+      *
+       01 ARQSAI01-REG-FUNCIONARIO.
+          05 ARQSAI01-NM-FUNC         PIC  X(060).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQSAI01-NM-ESCRT        PIC  X(025).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQSAI01-DAT-CNTRL       PIC  X(010).
+      *
