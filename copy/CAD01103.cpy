@@ -0,0 +1,29 @@
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    BOOK........: CAD01103
+      *    PROGRAMADOR.: ARI BORGES
+      *    ANALISTA....: ARI BORGES                                   *
+      *    DATA........: 09/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LAYOUT DO ARQUIVO INDEXADO COMPANHEIRO DO   *
+      *                    CADASTRO (ARQCAD01), CHAVEADO POR NOME DO   *
+      *                    FUNCIONARIO, PARA PERMITIR A CONSULTA DE    *
+      *                    UM UNICO FUNCIONARIO SEM RODAR O BATCH      *
+      *                    COMPLETO. MESMO LAYOUT FISICO DO ENT01103.  *
+      *                    LRECL = 175.                                *
+      *----------------------------------------------------------------*
+      *    UTILIZADO POR.: EXER0103                                   *
+      *----------------------------------------------------------------*
+      *
+       01 ARQCAD01-REG-FUNCIONARIO.
+          05 ARQCAD01-NM-FUNC         PIC  X(060).
+          05 ARQCAD01-NM-ESCRT        PIC  X(030).
+          05 ARQCAD01-DAT-CNTRL.
+             10 ARQCAD01-DAT-DIA      PIC  9(002).
+             10 FILLER                PIC  X(001) VALUE '/'.
+             10 ARQCAD01-DAT-MES      PIC  9(002).
+             10 FILLER                PIC  X(001) VALUE '/'.
+             10 ARQCAD01-DAT-ANO      PIC  9(004).
+          05 FILLER                   PIC  X(075).
+      *
