@@ -0,0 +1,24 @@
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    BOOK........: SAI01203
+      *    PROGRAMADOR.: ARI BORGES
+      *    ANALISTA....: ARI BORGES                                   *
+      *    DATA........: 09/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LAYOUT DO ARQUIVO DE AUDITORIA DOS          *
+      *                    FUNCIONARIOS COM CONTROLE EXPIRADO          *
+      *                    (ARQSAI02), GERADO PELO EXER0103.           *
+      *                    MESMO LAYOUT FISICO DO SAI01103.            *
+      *                    LRECL = 97.                                 *
+      *----------------------------------------------------------------*
+      *    UTILIZADO POR.: EXER0103                                   *
+      *----------------------------------------------------------------*
+      *
+       01 ARQSAI02-REG-FUNCIONARIO.
+          05 ARQSAI02-NM-FUNC         PIC  X(060).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQSAI02-NM-ESCRT        PIC  X(025).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQSAI02-DAT-CNTRL       PIC  X(010).
+      *
