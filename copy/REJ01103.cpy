@@ -0,0 +1,26 @@
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    BOOK........: REJ01103
+      *    PROGRAMADOR.: ARI BORGES
+      *    ANALISTA....: ARI BORGES                                   *
+      *    DATA........: 09/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LAYOUT DO ARQUIVO DE REJEITADOS (ARQREJ01), *
+      *                    GERADO PELO EXER0103 PARA OS REGISTROS DE   *
+      *                    ARQENT01 CUJA DATA DE CONTROLE (DIA/MES/    *
+      *                    ANO) NAO FORMA UMA DATA DE CALENDARIO       *
+      *                    VALIDA. LRECL = 97.                         *
+      *----------------------------------------------------------------*
+      *    UTILIZADO POR.: EXER0103                                   *
+      *----------------------------------------------------------------*
+      *
+       01 ARQREJ01-REG-REJEITADO.
+          05 ARQREJ01-NM-FUNC         PIC  X(060).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQREJ01-DAT-CNTRL-INV   PIC  X(010).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQREJ01-COD-MOTIVO      PIC  X(004).
+          05 FILLER                   PIC  X(001) VALUE ';'.
+          05 ARQREJ01-DESC-MOTIVO     PIC  X(020).
+      *
