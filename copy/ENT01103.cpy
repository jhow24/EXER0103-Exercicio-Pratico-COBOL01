@@ -0,0 +1,26 @@
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    BOOK........: ENT01103
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                   *
+      *    DATA........: 11/01/2023                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LAYOUT DO CADASTRO DE FUNCIONARIOS USADO    *
+      *                    COMO ENTRADA DO EXER0103 (ARQENT01).        *
+      *                    LRECL = 175.                                *
+      *----------------------------------------------------------------*
+      *    UTILIZADO POR.: EXER0103                                   *
+      *----------------------------------------------------------------*
+      *
+       01 ARQENT01-REG-FUNCIONARIO.
+          05 ARQENT01-NM-FUNC         PIC  X(060).
+          05 ARQENT01-NM-ESCRT        PIC  X(030).
+          05 ARQENT01-DAT-CNTRL.
+             10 ARQENT01-DAT-DIA      PIC  9(002).
+             10 FILLER                PIC  X(001) VALUE '/'.
+             10 ARQENT01-DAT-MES      PIC  9(002).
+             10 FILLER                PIC  X(001) VALUE '/'.
+             10 ARQENT01-DAT-ANO      PIC  9(004).
+          05 FILLER                   PIC  X(075).
+      *
